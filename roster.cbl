@@ -0,0 +1,263 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.  ROSTER.
+000300 AUTHOR.  AMN.
+000400 INSTALLATION.  SERVICE INFORMATIQUE.
+000500 DATE-WRITTEN.  08/08/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------
+001000* 08/08/2026  AMN  ORIGINAL PROGRAM.  READS STUDENT-MASTER,
+001100*                  SORTS BY COURSECODE THEN STUDENTID, AND
+001200*                  PRINTS A PAGINATED CLASS ROSTER.
+001300*----------------------------------------------------------
+001400 ENVIRONMENT DIVISION.
+001500 INPUT-OUTPUT SECTION.
+001600 FILE-CONTROL.
+001700     SELECT STUDENT-MASTER ASSIGN TO STUMAST
+001800         ORGANIZATION IS INDEXED
+001900         ACCESS MODE IS SEQUENTIAL
+002000         RECORD KEY IS SM-STUDENTID
+002100         FILE STATUS IS WS-MAST-STATUS.
+002200
+002300     SELECT SORT-WORK-FILE ASSIGN TO SORTWORK.
+002400
+002500     SELECT ROSTER-RPT-FILE ASSIGN TO ROSTRPT
+002600         ORGANIZATION IS SEQUENTIAL
+002700         FILE STATUS IS WS-RPT-STATUS.
+002800
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100*----------------------------------------------------------
+003200* STUDENT-MASTER - THE ACCUMULATED ENROLLMENT RECORDS
+003300*----------------------------------------------------------
+003400 FD  STUDENT-MASTER.
+003500 COPY STUDMAS.
+003600
+003700*----------------------------------------------------------
+003800* SORT-WORK-FILE - STUDENT-MASTER RESEQUENCED FOR THE ROSTER
+003900*----------------------------------------------------------
+004000 SD  SORT-WORK-FILE.
+004100 01  SORT-REC.
+004200     05  SW-COURSECODE       PIC X(4).
+004300     05  SW-STUDENTID        PIC 9(7).
+004400     05  SW-NOM              PIC X(10).
+004500     05  SW-GENDER           PIC X.
+004600
+004700*----------------------------------------------------------
+004800* ROSTER-RPT-FILE - THE PRINTED CLASS LIST
+004900*----------------------------------------------------------
+005000 FD  ROSTER-RPT-FILE
+005100     RECORDING MODE IS F.
+005200 01  ROSTER-RPT-REC              PIC X(80).
+005300
+005400 WORKING-STORAGE SECTION.
+005500 01  WS-MAST-STATUS                  PIC XX.
+005600     88  WS-MAST-OK                  VALUE "00".
+005700     88  WS-MAST-EOF                 VALUE "10".
+005800
+005900 01  WS-RPT-STATUS                   PIC XX.
+006000     88  WS-RPT-OK                   VALUE "00".
+006100
+006200 01  WS-SWITCHES.
+006300     05  WS-EOF-SW                   PIC X(01) VALUE "N".
+006400         88  WS-EOF                  VALUE "Y".
+006500     05  WS-FIRST-DETAIL-SW          PIC X(01) VALUE "Y".
+006600         88  WS-FIRST-DETAIL         VALUE "Y".
+006700
+006800 01  WS-COUNTERS.
+006900     05  WS-LINE-COUNT               PIC 9(03) COMP VALUE ZERO.
+007000     05  WS-PAGE-COUNT               PIC 9(03) COMP VALUE ZERO.
+007100     05  WS-MAX-LINES                PIC 9(03) COMP VALUE 20.
+007200     05  WS-STUDENT-COUNT            PIC 9(05) COMP VALUE ZERO.
+007300
+007400 01  WS-BREAK-KEYS.
+007500     05  WS-PRIOR-COURSECODE         PIC X(4) VALUE SPACES.
+007600
+007700* YYMMDD
+007800 01  CURRENTDATE.
+007900     05  CURRENTYEAR                 PIC 9(4).
+008000     05  CURRENTMONTH                PIC 99.
+008100     05  CURRENTDAY                  PIC 99.
+008200
+008300 01  WS-HEADING-1.
+008400     05  FILLER                      PIC X(30)
+008500             VALUE "ROSTER - LISTE DES ETUDIANTS".
+008600     05  FILLER                      PIC X(10) VALUE "PAGE ".
+008700     05  HDG-PAGE                    PIC ZZ9.
+008800
+008900 01  WS-HEADING-2.
+009000     05  FILLER                      PIC X(20)
+009100             VALUE "DATE INSCRIPTION : ".
+009200     05  HDG-DAY                     PIC 99.
+009300     05  FILLER                      PIC X(01) VALUE "/".
+009400     05  HDG-MONTH                   PIC 99.
+009500     05  FILLER                      PIC X(01) VALUE "/".
+009600     05  HDG-YEAR                    PIC 9(4).
+009700
+009800 01  WS-HEADING-3.
+009900     05  FILLER                      PIC X(40)
+010000         VALUE "COURS  STUDENTID  NOM         GENRE".
+010100
+010200 01  WS-COURSE-HEADING.
+010300     05  FILLER                      PIC X(08) VALUE "COURS : ".
+010400     05  CH-COURSECODE               PIC X(4).
+010500
+010600 01  WS-DETAIL-LINE.
+010700     05  FILLER                      PIC X(07).
+010800     05  DTL-STUDENTID               PIC 9(7).
+010900     05  FILLER                      PIC X(02) VALUE SPACES.
+011000     05  DTL-NOM                     PIC X(10).
+011100     05  FILLER                      PIC X(02) VALUE SPACES.
+011200     05  DTL-GENDER                  PIC X.
+011300
+011400 01  WS-TRAILER-LINE.
+011500     05  FILLER                      PIC X(25)
+011600             VALUE "TOTAL DES ETUDIANTS : ".
+011700     05  TRL-COUNT                   PIC ZZZZ9.
+011800
+011900 PROCEDURE DIVISION.
+012000*----------------------------------------------------------
+012100* 0000-MAINLINE
+012200*----------------------------------------------------------
+012300 0000-MAINLINE.
+012400     PERFORM 1000-INITIALIZE
+012500         THRU 1000-EXIT.
+012600     SORT SORT-WORK-FILE
+012700         ON ASCENDING KEY SW-COURSECODE SW-STUDENTID
+012800         INPUT PROCEDURE IS 3000-SORT-INPUT
+012900         OUTPUT PROCEDURE IS 4000-SORT-OUTPUT.
+013000     PERFORM 8000-TERMINATE
+013100         THRU 8000-EXIT.
+013200     STOP RUN.
+013300
+013400*----------------------------------------------------------
+013500* 1000-INITIALIZE - OPEN THE REPORT FILE, GET TODAY'S DATE
+013600*----------------------------------------------------------
+013700 1000-INITIALIZE.
+013800     ACCEPT CURRENTDATE FROM DATE YYYYMMDD
+013900     OPEN OUTPUT ROSTER-RPT-FILE
+014000     IF NOT WS-RPT-OK
+014100         DISPLAY "ROSTER - OUVERTURE ROSTRPT IMPOSSIBLE "
+014200             WS-RPT-STATUS
+014300         GO TO 9999-ABEND
+014400     END-IF.
+014500 1000-EXIT.
+014600     EXIT.
+014700
+014800*----------------------------------------------------------
+014900* 3000-SORT-INPUT - FEED THE SORT FROM STUDENT-MASTER
+015000*----------------------------------------------------------
+015100 3000-SORT-INPUT.
+015200     OPEN INPUT STUDENT-MASTER
+015300     IF NOT WS-MAST-OK
+015400         DISPLAY "ROSTER - OUVERTURE STUMAST IMPOSSIBLE "
+015500             WS-MAST-STATUS
+015600         GO TO 9999-ABEND
+015700     END-IF
+015800     PERFORM 3100-RELEASE-STUDENT
+015900         THRU 3100-EXIT
+016000         UNTIL WS-MAST-EOF.
+016100     CLOSE STUDENT-MASTER.
+016200 3000-EXIT.
+016300     EXIT.
+016400
+016500*----------------------------------------------------------
+016600* 3100-RELEASE-STUDENT - READ ONE MASTER RECORD, RELEASE IT
+016700*----------------------------------------------------------
+016800 3100-RELEASE-STUDENT.
+016900     READ STUDENT-MASTER NEXT RECORD
+017000         AT END
+017100             SET WS-MAST-EOF TO TRUE
+017200         NOT AT END
+017300             MOVE SM-COURSECODE TO SW-COURSECODE
+017400             MOVE SM-STUDENTID  TO SW-STUDENTID
+017500             MOVE SM-NOM        TO SW-NOM
+017600             MOVE SM-GENDER     TO SW-GENDER
+017700             RELEASE SORT-REC
+017800     END-READ.
+017900 3100-EXIT.
+018000     EXIT.
+018100
+018200*----------------------------------------------------------
+018300* 4000-SORT-OUTPUT - PRINT THE SORTED ROSTER, WITH PAGING
+018400*----------------------------------------------------------
+018500 4000-SORT-OUTPUT.
+018600     PERFORM 4100-RETURN-STUDENT
+018700         THRU 4100-EXIT.
+018800     PERFORM 4200-PRINT-STUDENT
+018900         THRU 4200-EXIT
+019000         UNTIL WS-EOF.
+019100     WRITE ROSTER-RPT-REC FROM WS-TRAILER-LINE.
+019200 4000-EXIT.
+019300     EXIT.
+019400
+019500*----------------------------------------------------------
+019600* 4100-RETURN-STUDENT - RETURN THE NEXT SORTED RECORD
+019700*----------------------------------------------------------
+019800 4100-RETURN-STUDENT.
+019900     RETURN SORT-WORK-FILE
+020000         AT END
+020100             SET WS-EOF TO TRUE.
+020200 4100-EXIT.
+020300     EXIT.
+020400
+020500*----------------------------------------------------------
+020600* 4200-PRINT-STUDENT - ONE DETAIL LINE, WITH HEADERS/BREAKS
+020700*----------------------------------------------------------
+020800 4200-PRINT-STUDENT.
+020900     IF WS-FIRST-DETAIL OR SW-COURSECODE NOT = WS-PRIOR-COURSECODE
+021000         PERFORM 4300-PRINT-HEADINGS
+021100             THRU 4300-EXIT
+021200         MOVE "N" TO WS-FIRST-DETAIL-SW
+021300         MOVE SW-COURSECODE TO WS-PRIOR-COURSECODE
+021400     END-IF
+021500     IF WS-LINE-COUNT >= WS-MAX-LINES
+021600         PERFORM 4300-PRINT-HEADINGS
+021700             THRU 4300-EXIT
+021800     END-IF
+021900     MOVE SPACES TO WS-DETAIL-LINE
+022000     MOVE SW-STUDENTID TO DTL-STUDENTID
+022100     MOVE SW-NOM TO DTL-NOM
+022200     MOVE SW-GENDER TO DTL-GENDER
+022300     WRITE ROSTER-RPT-REC FROM WS-DETAIL-LINE
+022400     ADD 1 TO WS-LINE-COUNT
+022500     ADD 1 TO WS-STUDENT-COUNT
+022600     PERFORM 4100-RETURN-STUDENT
+022700         THRU 4100-EXIT.
+022800 4200-EXIT.
+022900     EXIT.
+023000
+023100*----------------------------------------------------------
+023200* 4300-PRINT-HEADINGS - PAGE HEADERS AND COURSE HEADING
+023300*----------------------------------------------------------
+023400 4300-PRINT-HEADINGS.
+023500     ADD 1 TO WS-PAGE-COUNT
+023600     MOVE WS-PAGE-COUNT TO HDG-PAGE
+023700     MOVE CURRENTDAY   TO HDG-DAY
+023800     MOVE CURRENTMONTH TO HDG-MONTH
+023900     MOVE CURRENTYEAR  TO HDG-YEAR
+024000     WRITE ROSTER-RPT-REC FROM WS-HEADING-1
+024100     WRITE ROSTER-RPT-REC FROM WS-HEADING-2
+024200     WRITE ROSTER-RPT-REC FROM WS-HEADING-3
+024300     MOVE SW-COURSECODE TO CH-COURSECODE
+024400     WRITE ROSTER-RPT-REC FROM WS-COURSE-HEADING
+024500     MOVE ZERO TO WS-LINE-COUNT.
+024600 4300-EXIT.
+024700     EXIT.
+024800
+024900*----------------------------------------------------------
+025000* 8000-TERMINATE - CLOSE THE REPORT FILE
+025100*----------------------------------------------------------
+025200 8000-TERMINATE.
+025300     CLOSE ROSTER-RPT-FILE.
+025400 8000-EXIT.
+025500     EXIT.
+025600
+025700*----------------------------------------------------------
+025800* 9999-ABEND - FATAL FILE ERROR, STOP THE RUN
+025900*----------------------------------------------------------
+026000 9999-ABEND.
+026100     DISPLAY "ROSTER - ARRET ANORMAL DU TRAITEMENT".
+026200     STOP RUN.
+026300 END PROGRAM ROSTER.
