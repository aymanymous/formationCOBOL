@@ -1,36 +1,298 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  ARITHMETIQUE.
-       AUTHOR.  AMN.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  NUM1                                PIC 9.
-       01  NUM2                                PIC 9.
-       01  RESULT                              PIC 99.
-       01  RST                              PIC 99.
-	   
-       PROCEDURE DIVISION.
-           DISPLAY "ENTREE LE PREMIER NOMBRE (1 CARACTERE) :"
-           ACCEPT NUM1
-           DISPLAY "ENTREE LE DEUXIEME NOMBRE (1 CARACTERE):"
-           ACCEPT NUM2
-      *     Addition
-           ADD NUM1 NUM2 GIVING RESULT
-           DISPLAY "RESULTAT Addition  = ", RESULT
-           COMPUTE RESULT= NUM1 + NUM2
-           DISPLAY "RESULTAT Addition  = ", RESULT		   
-      *     Multiplication
-           MULTIPLY NUM1 BY NUM2 GIVING RESULT
-           DISPLAY "RESULTAT Multiplication = ", RESULT
-           COMPUTE RESULT= NUM1 * NUM2
-           DISPLAY "RESULTAT Multiplication = ", RESULT		   
-      *    Soustraction
-           SUBTRACT NUM1 FROM NUM2 GIVING RESULT
-           DISPLAY "RESULTAT Multiplication = ", RESULT
-      *    Division
-      *une division par zero provoque un abend system S0C9 , REMAINDER:reste	  
-           DIVIDE NUM1 BY NUM2 GIVING RESULT REMAINDER	RST
-           DISPLAY "RESULTAT Division = ", RESULT
-           DISPLAY "Le reste = ", RESULT
-		   
-           STOP RUN.
-       END PROGRAM ARITHMETIQUE.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.  ARITHMETIQUE.
+000300 AUTHOR.  AMN.
+000400 INSTALLATION.  SERVICE INFORMATIQUE.
+000500 DATE-WRITTEN.  01/01/2019.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------
+001000* 08/08/2026  AMN  CONVERTED FROM SINGLE-PAIR ACCEPT TO A
+001100*                  BATCH TRANSACTION FILE READ IN A LOOP,
+001200*                  WITH AN OPERATION REPORT PRODUCED AT
+001300*                  END OF RUN.
+001310* 08/08/2026  AMN  OPERAND FIELDS MOVED TO THE SHARED
+001320*                  OPERANDS COPYBOOK, ALSO USED BY ITERATION-IF.
+001330* 08/08/2026  AMN  NORMAL END-OF-JOB NOW USES GOBACK SO THIS
+001340*                  PROGRAM CAN BE CALLED FROM MAINMENU.
+001350* 08/08/2026  AMN  EVERY CALCULATION IS NOW LOGGED TO THE
+001360*                  SHARED CALCULATION AUDIT FILE.
+001370* 08/08/2026  AMN  RESET THE WORKING-STORAGE SWITCHES AND
+001380*                  COUNTERS AT INITIALIZATION - GOBACK-BASED
+001390*                  REUSE FROM MAINMENU LEAVES THEM SET FROM
+001395*                  THE PRIOR CALL.
+001396* 08/08/2026  AMN  CALC-AUDIT-FILE NOW DECLARES RECORDING MODE
+001397*                  IS F EXPLICITLY, LIKE EVERY OTHER SEQUENTIAL
+001398*                  FD IN THIS PROGRAM.
+001400*----------------------------------------------------------
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800     SELECT ARITH-TRANS-FILE ASSIGN TO ARITHIN
+001900         ORGANIZATION IS SEQUENTIAL
+002000         FILE STATUS IS WS-TRANS-STATUS.
+002100
+002200     SELECT ARITH-RPT-FILE ASSIGN TO ARITHRPT
+002300         ORGANIZATION IS SEQUENTIAL
+002400         FILE STATUS IS WS-RPT-STATUS.
+002410
+002420     SELECT CALC-AUDIT-FILE ASSIGN TO CALCAUDT
+002430         ORGANIZATION IS SEQUENTIAL
+002440         FILE STATUS IS WS-AUDIT-STATUS.
+002500
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800*----------------------------------------------------------
+002900* TRANSACTION FILE - ONE OPERAND PAIR PER RECORD
+003000*----------------------------------------------------------
+003100 FD  ARITH-TRANS-FILE
+003200     RECORDING MODE IS F.
+003300 01  ARITH-TRANS-REC.
+003400     05  TR-NUM1                 PIC S9(7).
+003500     05  TR-NUM2                 PIC S9(7).
+003600     05  FILLER                  PIC X(66).
+003700
+003800*----------------------------------------------------------
+003900* PRINT REPORT FILE
+004000*----------------------------------------------------------
+004100 FD  ARITH-RPT-FILE
+004200     RECORDING MODE IS F.
+004300 01  ARITH-RPT-REC               PIC X(80).
+004310
+004320*----------------------------------------------------------
+004330* CALC-AUDIT-FILE - ONE RECORD PER CALCULATION PERFORMED
+004340*----------------------------------------------------------
+004350 FD  CALC-AUDIT-FILE
+004355     RECORDING MODE IS F.
+004360 COPY CALCAUDT.
+004400
+004500 WORKING-STORAGE SECTION.
+004550 COPY OPERANDS.
+005000
+005100 01  WS-TRANS-STATUS                     PIC XX.
+005200     88  WS-TRANS-OK                     VALUE "00".
+005300     88  WS-TRANS-EOF                    VALUE "10".
+005400
+005500 01  WS-RPT-STATUS                       PIC XX.
+005600     88  WS-RPT-OK                       VALUE "00".
+005610
+005620 01  WS-AUDIT-STATUS                     PIC XX.
+005630     88  WS-AUDIT-OK                     VALUE "00".
+005640
+005650 01  WS-AUDIT-DATE                       PIC 9(8).
+005660 01  WS-AUDIT-TIME                       PIC 9(8).
+005700
+005800 01  WS-SWITCHES.
+005900     05  WS-EOF-SW                       PIC X(01) VALUE "N".
+006000         88  WS-EOF                       VALUE "Y".
+006100
+006200 01  WS-COUNTERS.
+006300     05  WS-TRANS-COUNT              PIC 9(05) COMP VALUE ZERO.
+006310     05  WS-ERROR-COUNT              PIC 9(05) COMP VALUE ZERO.
+006400
+006500 01  WS-HEADING-1.
+006600     05  FILLER                          PIC X(40)
+006700             VALUE "ARITHMETIQUE - RAPPORT DE TRAITEMENT".
+006800
+006900 01  WS-HEADING-2.
+007000     05  FILLER                          PIC X(60)
+007100     VALUE "NUM1    NUM2      ADD     MULT     SUB    DIV  RESTE".
+007200
+007300 01  WS-DETAIL-LINE.
+007400     05  DTL-NUM1                        PIC -(6)9.
+007500     05  FILLER                          PIC X(02) VALUE SPACES.
+007600     05  DTL-NUM2                        PIC -(6)9.
+007700     05  FILLER                          PIC X(02) VALUE SPACES.
+007800     05  DTL-ADD                         PIC -(6)9.
+007900     05  FILLER                          PIC X(02) VALUE SPACES.
+008000     05  DTL-MULT                        PIC -(6)9.
+008100     05  FILLER                          PIC X(02) VALUE SPACES.
+008200     05  DTL-SUB                         PIC -(6)9.
+008300     05  FILLER                          PIC X(02) VALUE SPACES.
+008400     05  DTL-DIV                         PIC -(6)9.
+008500     05  FILLER                          PIC X(02) VALUE SPACES.
+008600     05  DTL-RESTE                       PIC -(6)9.
+008700
+008800 01  WS-TRAILER-LINE.
+008900     05  FILLER                          PIC X(25)
+009000             VALUE "TRANSACTIONS TRAITEES : ".
+009100     05  TRL-COUNT                       PIC ZZZZ9.
+009110     05  FILLER                          PIC X(15)
+009120             VALUE "  ERREURS : ".
+009130     05  TRL-ERRORS                      PIC ZZZZ9.
+009200
+009300 PROCEDURE DIVISION.
+009400*----------------------------------------------------------
+009500* 0000-MAINLINE
+009600*----------------------------------------------------------
+009700 0000-MAINLINE.
+009800     PERFORM 1000-INITIALIZE
+009900         THRU 1000-EXIT.
+010000     PERFORM 2000-PROCESS-TRANS
+010100         THRU 2000-EXIT
+010200         UNTIL WS-EOF.
+010300     PERFORM 8000-TERMINATE
+010400         THRU 8000-EXIT.
+010500     GOBACK.
+010600
+010700*----------------------------------------------------------
+010800* 1000-INITIALIZE - OPEN FILES, PRINT HEADINGS, PRIME READ
+010900*----------------------------------------------------------
+011000 1000-INITIALIZE.
+011010     MOVE "N" TO WS-EOF-SW
+011020     MOVE ZERO TO WS-TRANS-COUNT
+011030     MOVE ZERO TO WS-ERROR-COUNT
+011040     OPEN INPUT  ARITH-TRANS-FILE
+011200     IF NOT WS-TRANS-OK
+011300         DISPLAY "ARITHMETIQUE - OUVERTURE ARITHIN IMPOSSIBLE "
+011400             WS-TRANS-STATUS
+011500         GO TO 9999-ABEND
+011600     END-IF
+011700     OPEN OUTPUT ARITH-RPT-FILE
+011800     IF NOT WS-RPT-OK
+011900         DISPLAY "ARITHMETIQUE - OUVERTURE ARITHRPT IMPOSSIBLE "
+012000             WS-RPT-STATUS
+012100         GO TO 9999-ABEND
+012200     END-IF
+012210     OPEN EXTEND CALC-AUDIT-FILE
+012220     IF NOT WS-AUDIT-OK
+012230         OPEN OUTPUT CALC-AUDIT-FILE
+012240     END-IF
+012250     IF NOT WS-AUDIT-OK
+012260         DISPLAY "ARITHMETIQUE - OUVERTURE CALCAUDT IMPOSSIBLE "
+012270             WS-AUDIT-STATUS
+012280         GO TO 9999-ABEND
+012290     END-IF
+012300     WRITE ARITH-RPT-REC FROM WS-HEADING-1
+012400     WRITE ARITH-RPT-REC FROM WS-HEADING-2
+012500     PERFORM 5000-READ-TRANS
+012600         THRU 5000-EXIT.
+012700 1000-EXIT.
+012800     EXIT.
+012900
+013000*----------------------------------------------------------
+013100* 2000-PROCESS-TRANS - CALCULATE ONE TRANSACTION AND PRINT
+013200*----------------------------------------------------------
+013300 2000-PROCESS-TRANS.
+013400     MOVE TR-NUM1 TO NUM1
+013500     MOVE TR-NUM2 TO NUM2
+013600     PERFORM 3000-CALCULATE
+013700         THRU 3000-EXIT.
+013800     PERFORM 5000-READ-TRANS
+013900         THRU 5000-EXIT.
+014000 2000-EXIT.
+014100     EXIT.
+014200
+014300*----------------------------------------------------------
+014400* 3000-CALCULATE - THE FOUR BASIC OPERATIONS FOR ONE PAIR
+014500*----------------------------------------------------------
+014600 3000-CALCULATE.
+014700*    ADDITION
+014800     ADD NUM1 NUM2 GIVING RESULT
+014810         ON SIZE ERROR
+014820             DISPLAY "ARITHMETIQUE - DEPASSEMENT SUR ADDITION"
+014830             ADD 1 TO WS-ERROR-COUNT
+014840             MOVE ZERO TO RESULT
+014850     END-ADD
+014900     MOVE RESULT TO DTL-ADD
+014910     MOVE "+" TO CA-OPERATOR
+014920     PERFORM 3900-WRITE-AUDIT
+014930         THRU 3900-EXIT
+015000*    MULTIPLICATION
+015100     MULTIPLY NUM1 BY NUM2 GIVING RESULT
+015110         ON SIZE ERROR
+015120             DISPLAY "ARITHMETIQUE - DEPASSEMENT SUR MULTIPLICAT."
+015130             ADD 1 TO WS-ERROR-COUNT
+015140             MOVE ZERO TO RESULT
+015150     END-MULTIPLY
+015200     MOVE RESULT TO DTL-MULT
+015210     MOVE "*" TO CA-OPERATOR
+015220     PERFORM 3900-WRITE-AUDIT
+015230         THRU 3900-EXIT
+015300*    SOUSTRACTION
+015400     SUBTRACT NUM1 FROM NUM2 GIVING RESULT
+015410         ON SIZE ERROR
+015420             DISPLAY "ARITHMETIQUE - DEPASSEMENT SUR SOUSTRACTION"
+015430             ADD 1 TO WS-ERROR-COUNT
+015440             MOVE ZERO TO RESULT
+015450     END-SUBTRACT
+015500     MOVE RESULT TO DTL-SUB
+015510     MOVE "-" TO CA-OPERATOR
+015520     PERFORM 3900-WRITE-AUDIT
+015530         THRU 3900-EXIT
+015600*    DIVISION
+015700*    UNE DIVISION PAR ZERO PROVOQUAIT AUTREFOIS UN ABEND
+015710*    SYSTEM S0C9 - ON LA REJETTE PROPREMENT.  REMAINDER:RESTE
+015800     IF NUM2 = ZERO
+015810         DISPLAY "ARITHMETIQUE - DIVISION PAR ZERO IMPOSSIBLE"
+015820         ADD 1 TO WS-ERROR-COUNT
+015830         MOVE ZERO TO RESULT
+015840         MOVE ZERO TO RST
+015850     ELSE
+015900         DIVIDE NUM1 BY NUM2 GIVING RESULT REMAINDER RST
+015910             ON SIZE ERROR
+015920                 DISPLAY "ARITHMETIQUE - DEPASSEMENT SUR DIVISION"
+015940                 ADD 1 TO WS-ERROR-COUNT
+015950                 MOVE ZERO TO RESULT
+015960                 MOVE ZERO TO RST
+015970         END-DIVIDE
+015980     END-IF
+016000     MOVE RESULT TO DTL-DIV
+016010     MOVE "/" TO CA-OPERATOR
+016020     PERFORM 3900-WRITE-AUDIT
+016030         THRU 3900-EXIT
+016100     MOVE RST TO DTL-RESTE
+016200     MOVE NUM1 TO DTL-NUM1
+016300     MOVE NUM2 TO DTL-NUM2
+016400     WRITE ARITH-RPT-REC FROM WS-DETAIL-LINE
+016500     ADD 1 TO WS-TRANS-COUNT.
+016600 3000-EXIT.
+016700     EXIT.
+016800
+016810*----------------------------------------------------------
+016820* 3900-WRITE-AUDIT - LOG ONE CALCULATION TO THE AUDIT FILE
+016830*----------------------------------------------------------
+016840 3900-WRITE-AUDIT.
+016850     ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+016860     ACCEPT WS-AUDIT-TIME FROM TIME
+016870     MOVE WS-AUDIT-DATE TO CA-DATE
+016880     MOVE WS-AUDIT-TIME TO CA-TIME
+016890     MOVE "ARITHMETIQUE" TO CA-PROGRAM
+016900     MOVE NUM1 TO CA-NUM1
+016910     MOVE NUM2 TO CA-NUM2
+016920     MOVE RESULT TO CA-RESULT
+016930     WRITE CALC-AUDIT-REC.
+016940 3900-EXIT.
+016950     EXIT.
+016960
+016970*----------------------------------------------------------
+017000* 5000-READ-TRANS - READ THE NEXT TRANSACTION, SET EOF
+017100*----------------------------------------------------------
+017200 5000-READ-TRANS.
+017300     READ ARITH-TRANS-FILE
+017400         AT END
+017500             SET WS-EOF TO TRUE
+017600     END-READ.
+017700 5000-EXIT.
+017800     EXIT.
+017900
+018000*----------------------------------------------------------
+018100* 8000-TERMINATE - PRINT TRAILER, CLOSE FILES
+018200*----------------------------------------------------------
+018300 8000-TERMINATE.
+018400     MOVE WS-TRANS-COUNT TO TRL-COUNT
+018410     MOVE WS-ERROR-COUNT TO TRL-ERRORS
+018500     WRITE ARITH-RPT-REC FROM WS-TRAILER-LINE
+018600     CLOSE ARITH-TRANS-FILE
+018700     CLOSE ARITH-RPT-FILE
+018710     CLOSE CALC-AUDIT-FILE.
+018800 8000-EXIT.
+018900     EXIT.
+019000
+019100*----------------------------------------------------------
+019200* 9999-ABEND - FATAL FILE ERROR, STOP THE RUN
+019300*----------------------------------------------------------
+019400 9999-ABEND.
+019500     DISPLAY "ARITHMETIQUE - ARRET ANORMAL DU TRAITEMENT".
+019600     STOP RUN.
+019700 END PROGRAM ARITHMETIQUE.
