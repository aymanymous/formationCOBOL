@@ -1,28 +1,202 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  ITERATION-IF.
-       AUTHOR.  AMN.	   
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  NUM1           PIC 9 .
-       01  NUM2           PIC 9 .
-       01  RESULT         PIC 99.
-       01  OPERATEUR      PIC X.
-
-       PROCEDURE DIVISION.
-       CALCULATOR.
-           PERFORM 1 TIMES
-              DISPLAY "ENTER PREMIER NUMBER      : "
-              ACCEPT NUM1
-              DISPLAY "ENTER DEUXIME NUMBER     : "
-              ACCEPT NUM2
-              DISPLAY "ENTER OPERATEUR (+ OR *) : "
-              ACCEPT OPERATEUR
-              IF OPERATEUR = "+" THEN
-                 ADD NUM1, NUM2 GIVING RESULT
-              END-IF
-              IF OPERATEUR = "*" THEN
-                 MULTIPLY NUM1 BY NUM2 GIVING RESULT
-              END-IF
-              DISPLAY "RESULT IS = ", RESULT
-           END-PERFORM.
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.  ITERATION-IF.
+000300 AUTHOR.  AMN.
+000400 INSTALLATION.  SERVICE INFORMATIQUE.
+000500 DATE-WRITTEN.  01/01/2019.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------
+001000* 08/08/2026  AMN  CALCULATOR NOW LOOPS UNTIL THE OPERATOR
+001010*                  KEYS "Q", INSTEAD OF RUNNING ONE TIME ONLY.
+001020* 08/08/2026  AMN  ADDED - AND / OPERATORS, WITH A REMAINDER
+001030*                  ON DIVISION AND A GUARD AGAINST DIVIDING BY
+001040*                  ZERO.
+001050* 08/08/2026  AMN  ACCUMULATE A RUNNING SESSION TOTAL AND
+001060*                  DISPLAY IT AS A SUMMARY BEFORE STOP RUN.
+001070* 08/08/2026  AMN  OPERAND FIELDS MOVED TO THE SHARED OPERANDS
+001080*                  COPYBOOK, ALSO USED BY ARITHMETIQUE.
+001090* 08/08/2026  AMN  NORMAL END-OF-JOB NOW USES GOBACK SO THIS
+001100*                  PROGRAM CAN BE CALLED FROM MAINMENU.
+001110* 08/08/2026  AMN  EVERY CALCULATION IS NOW LOGGED TO THE
+001120*                  SHARED CALCULATION AUDIT FILE.
+001130* 08/08/2026  AMN  RESET WS-EOF-SW AND WS-SESSION-TOTAL AT
+001140*                  INITIALIZATION - GOBACK-BASED REUSE FROM
+001150*                  MAINMENU LEAVES THEM SET FROM THE PRIOR CALL.
+001160* 08/08/2026  AMN  REJECT UNRECOGNIZED OPERATORS INSTEAD OF
+001170*                  REUSING THE PRIOR RESULT, AND GUARD ADD,
+001180*                  MULTIPLY, SUBTRACT AND NOW DIVIDE WITH ON
+001190*                  SIZE ERROR THE SAME WAY ARITHMETIQUE DOES.
+001192* 08/08/2026  AMN  CALC-AUDIT-FILE NOW DECLARES RECORDING MODE
+001194*                  IS F EXPLICITLY, LIKE EVERY OTHER SEQUENTIAL
+001196*                  FD IN THIS PROGRAM.
+001200*----------------------------------------------------------
+001210 ENVIRONMENT DIVISION.
+001220 INPUT-OUTPUT SECTION.
+001230 FILE-CONTROL.
+001240     SELECT CALC-AUDIT-FILE ASSIGN TO CALCAUDT
+001250         ORGANIZATION IS SEQUENTIAL
+001260         FILE STATUS IS WS-AUDIT-STATUS.
+001270
+001300 DATA DIVISION.
+001310 FILE SECTION.
+001320*----------------------------------------------------------
+001330* CALC-AUDIT-FILE - ONE RECORD PER CALCULATION PERFORMED
+001340*----------------------------------------------------------
+001350 FD  CALC-AUDIT-FILE
+001355     RECORDING MODE IS F.
+001360 COPY CALCAUDT.
+001370
+001400 WORKING-STORAGE SECTION.
+001450 COPY OPERANDS.
+001800 01  OPERATEUR                   PIC X.
+001900     88  OPER-QUIT               VALUE "Q", "q".
+001910
+001920 01  WS-SESSION-TOTAL            PIC S9(9) COMP-3 VALUE ZERO.
+001930
+001940 01  WS-AUDIT-STATUS             PIC XX.
+001950     88  WS-AUDIT-OK             VALUE "00".
+001960
+001970 01  WS-AUDIT-DATE               PIC 9(8).
+001980 01  WS-AUDIT-TIME               PIC 9(8).
+002000
+002100 01  WS-SWITCHES.
+002200     05  WS-EOF-SW               PIC X(01) VALUE "N".
+002300         88  WS-EOF              VALUE "Y".
+002400
+002500 PROCEDURE DIVISION.
+002600*----------------------------------------------------------
+002700* 0000-MAINLINE
+002800*----------------------------------------------------------
+002900 0000-MAINLINE.
+002910     PERFORM 1000-INITIALIZE
+002920         THRU 1000-EXIT.
+003000     PERFORM 2000-CALCULATE
+003100         THRU 2000-EXIT
+003200         UNTIL WS-EOF.
+003210     PERFORM 8000-TERMINATE
+003220         THRU 8000-EXIT.
+003300     GOBACK.
+003310
+003320*----------------------------------------------------------
+003330* 1000-INITIALIZE - OPEN THE CALCULATION AUDIT FILE
+003340*----------------------------------------------------------
+003350 1000-INITIALIZE.
+003352     MOVE "N" TO WS-EOF-SW
+003354     MOVE ZERO TO WS-SESSION-TOTAL
+003360     OPEN EXTEND CALC-AUDIT-FILE
+003370     IF NOT WS-AUDIT-OK
+003380         OPEN OUTPUT CALC-AUDIT-FILE
+003390     END-IF
+003400     IF NOT WS-AUDIT-OK
+003410         DISPLAY "ITERATION-IF - OUVERTURE CALCAUDT IMPOSSIBLE "
+003420             WS-AUDIT-STATUS
+003430         GO TO 9999-ABEND
+003440     END-IF.
+003450 1000-EXIT.
+003460     EXIT.
+003470
+003500*----------------------------------------------------------
+003600* 2000-CALCULATE - ACCEPT ONE OPERATION AND DISPLAY THE RESULT
+003700*----------------------------------------------------------
+003800 2000-CALCULATE.
+003900     DISPLAY "ENTER PREMIER NUMBER      : "
+004000     ACCEPT NUM1
+004100     DISPLAY "ENTER DEUXIME NUMBER     : "
+004200     ACCEPT NUM2
+004300     DISPLAY "ENTER OPERATEUR (+ - * / , Q TO QUIT) : "
+004400     ACCEPT OPERATEUR
+004500     IF OPER-QUIT
+004600         SET WS-EOF TO TRUE
+004700         GO TO 2000-EXIT
+004800     END-IF
+004900     IF OPERATEUR = "+" THEN
+005000         ADD NUM1, NUM2 GIVING RESULT
+005010             ON SIZE ERROR
+005020                 DISPLAY "ITERATION-IF - DEPASSEMENT SUR ADDITION"
+005030                 MOVE ZERO TO RESULT
+005040         END-ADD
+005100     END-IF
+005200     IF OPERATEUR = "*" THEN
+005300         MULTIPLY NUM1 BY NUM2 GIVING RESULT
+005310             ON SIZE ERROR
+005320                 DISPLAY "ITERATION-IF - DEPASSEMENT MULTIPLICAT."
+005330                 MOVE ZERO TO RESULT
+005340         END-MULTIPLY
+005400     END-IF
+005410     IF OPERATEUR = "-" THEN
+005420         SUBTRACT NUM2 FROM NUM1 GIVING RESULT
+005421             ON SIZE ERROR
+005422                 DISPLAY "ITERATION-IF - DEPASSEMENT SOUSTRACTION"
+005423                 MOVE ZERO TO RESULT
+005424         END-SUBTRACT
+005430     END-IF
+005440     IF OPERATEUR = "/" THEN
+005450         PERFORM 2100-DIVIDE
+005460             THRU 2100-EXIT
+005470     END-IF
+005471     IF OPERATEUR NOT = "+" AND OPERATEUR NOT = "*" AND
+005472         OPERATEUR NOT = "-" AND OPERATEUR NOT = "/"
+005473         DISPLAY "ITERATION-IF - OPERATEUR INVALIDE : " OPERATEUR
+005474         GO TO 2000-EXIT
+005475     END-IF
+005480     ADD RESULT TO WS-SESSION-TOTAL
+005490     PERFORM 2900-WRITE-AUDIT
+005495         THRU 2900-EXIT
+005500     DISPLAY "RESULT IS = ", RESULT.
+005600 2000-EXIT.
+005700     EXIT.
+005710
+005711*----------------------------------------------------------
+005712* 2900-WRITE-AUDIT - LOG ONE CALCULATION TO THE AUDIT FILE
+005713*----------------------------------------------------------
+005714 2900-WRITE-AUDIT.
+005715     ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+005716     ACCEPT WS-AUDIT-TIME FROM TIME
+005717     MOVE WS-AUDIT-DATE TO CA-DATE
+005718     MOVE WS-AUDIT-TIME TO CA-TIME
+005719     MOVE "ITERATION-IF" TO CA-PROGRAM
+005720     MOVE OPERATEUR TO CA-OPERATOR
+005721     MOVE NUM1 TO CA-NUM1
+005722     MOVE NUM2 TO CA-NUM2
+005723     MOVE RESULT TO CA-RESULT
+005724     WRITE CALC-AUDIT-REC.
+005725 2900-EXIT.
+005726     EXIT.
+005727
+005728*----------------------------------------------------------
+005730* 2100-DIVIDE - DIVIDE WITH REMAINDER, GUARDED AGAINST ZERO
+005740*----------------------------------------------------------
+005750 2100-DIVIDE.
+005760     IF NUM2 = ZERO
+005770         DISPLAY "ITERATION-IF - DIVISION PAR ZERO IMPOSSIBLE"
+005780         MOVE ZERO TO RESULT
+005790         MOVE ZERO TO RST
+005800         GO TO 2100-EXIT
+005810     END-IF
+005820     DIVIDE NUM1 BY NUM2 GIVING RESULT REMAINDER RST
+005821         ON SIZE ERROR
+005822             DISPLAY "ITERATION-IF - DEPASSEMENT SUR DIVISION"
+005823             MOVE ZERO TO RESULT
+005824             MOVE ZERO TO RST
+005825     END-DIVIDE
+005826     DISPLAY "RESTE = ", RST.
+005830 2100-EXIT.
+005840     EXIT.
+005845
+005846*----------------------------------------------------------
+005847* 8000-TERMINATE - DISPLAY THE SESSION TOTAL, CLOSE THE AUDIT
+005848*----------------------------------------------------------
+005849 8000-TERMINATE.
+005850     DISPLAY "TOTAL DE LA SESSION = ", WS-SESSION-TOTAL.
+005851     CLOSE CALC-AUDIT-FILE.
+005852 8000-EXIT.
+005853     EXIT.
+005854
+005855*----------------------------------------------------------
+005856* 9999-ABEND - FATAL FILE ERROR, STOP THE RUN
+005857*----------------------------------------------------------
+005858 9999-ABEND.
+005859     DISPLAY "ITERATION-IF - ARRET ANORMAL DU TRAITEMENT".
+005860     STOP RUN.
+005861 END PROGRAM ITERATION-IF.
