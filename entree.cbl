@@ -1,39 +1,275 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ENTREE.
-       AUTHOR.  AMN.	   
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 STUDENTDETAILS.
-       02  STUDENTID       PIC 9(7).
-       02 NOM              PIC X(10).
-       02  COURSECODE      PIC X(4).
-       02  GENDER          PIC X.
-      * YYMMDD
-       01 CURRENTDATE.
-       02  CURRENTYEAR     PIC 9(4).
-       02  CURRENTMONTH    PIC 99.
-       02  CURRENTDAY      PIC 99.
-      * YYDDD
-       01 DAYOFYEAR.
-       02  FILLER          PIC 9(4).
-       02  YEARDAY         PIC 9(3).
-      * HHMMSSSS   S = S/100
-       01 CURRENTTIME.
-       02  CURRENTHOUR     PIC 99.
-       02  CURRENTMINUTE   PIC 99.
-       02  FILLER          PIC 9(4).
-       PROCEDURE DIVISION.
-       DISPLAY "Entree les details comme decrit ".
-       DISPLAY "ID 7 caracteres apres le NOM sur 10 ..etc :"
-       DISPLAY "-----------------------------------------------------".
-       ACCEPT  STUDENTDETAILS
-       ACCEPT  CURRENTDATE FROM DATE YYYYMMDD
-       ACCEPT  DAYOFYEAR FROM DAY YYYYDDD.
-       ACCEPT  CURRENTTIME FROM TIME.
-       DISPLAY "LE NOME EST ", NOM
-       DISPLAY "LA DATE EST:" CURRENTDAY CURRENTMONTH SPACE CURRENTYEAR
-       DISPLAY "DATE DU JOUR " YEARDAY " OF THE YEAR"
-       DISPLAY "L HEURE: " CURRENTHOUR ":" CURRENTMINUTE
-	   
-       STOP RUN.
-       END PROGRAM ENTREE.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ENTREE.
+000300 AUTHOR.  AMN.
+000400 INSTALLATION.  SERVICE INFORMATIQUE.
+000500 DATE-WRITTEN.  01/01/2019.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------
+001000* 08/08/2026  AMN  REGISTRATION IS NOW WRITTEN TO THE
+001100*                  STUDENT-MASTER KSDS (KEYED ON STUDENTID)
+001200*                  INSTEAD OF BEING DISCARDED AT STOP RUN.
+001210* 08/08/2026  AMN  COURSECODE IS NOW VALIDATED AGAINST THE
+001215*                  COURSE-MASTER REFERENCE FILE BEFORE A
+001220*                  REGISTRATION IS ACCEPTED.
+001225* 08/08/2026  AMN  GENDER IS NOW EDITED AGAINST M/F/X, WITH
+001230*                  FAILURES WRITTEN TO AN EXCEPTIONS LISTING.
+001235* 08/08/2026  AMN  REGISTRATIONS ARE NOW TIME-STAMPED.
+001240* 08/08/2026  AMN  NORMAL END-OF-JOB NOW USES GOBACK SO THIS
+001245*                  PROGRAM CAN BE CALLED FROM MAINMENU.
+001250* 08/08/2026  AMN  COURSE-MASTER NOW TRACKS SEATS FILLED
+001255*                  AGAINST SEATS AVAILABLE; REGISTRATIONS ARE
+001260*                  REJECTED ONCE A COURSE IS FULL.
+001265* 08/08/2026  AMN  EXCEPT-FILE IS NOW OPENED EXTEND, FALLING
+001270*                  BACK TO OUTPUT ONLY WHEN EXTEND FAILS, SO A
+001275*                  SECOND REGISTRATION CALL FROM MAINMENU ADDS
+001280*                  TO THE EXCEPTIONS LISTING INSTEAD OF
+001285*                  TRUNCATING IT.  DROPPED WS-CRSE-NOTFOUND,
+001290*                  UNUSED - COURSE-MASTER IS REFERENCE DATA
+001295*                  LOADED ELSEWHERE, NOT A FILE THIS PROGRAM
+001296*                  SHOULD EVER CREATE ON THE FLY.
+001300*----------------------------------------------------------
+001400 ENVIRONMENT DIVISION.
+001500 INPUT-OUTPUT SECTION.
+001600 FILE-CONTROL.
+001700     SELECT STUDENT-MASTER ASSIGN TO STUMAST
+001800         ORGANIZATION IS INDEXED
+001900         ACCESS MODE IS DYNAMIC
+002000         RECORD KEY IS SM-STUDENTID
+002100         FILE STATUS IS WS-MAST-STATUS.
+002110
+002120     SELECT COURSE-MASTER ASSIGN TO CRSEMAST
+002130         ORGANIZATION IS INDEXED
+002140         ACCESS MODE IS DYNAMIC
+002150         RECORD KEY IS CM-COURSECODE
+002160         FILE STATUS IS WS-CRSE-STATUS.
+002170
+002180     SELECT EXCEPT-FILE ASSIGN TO ENTREXC
+002190         ORGANIZATION IS SEQUENTIAL
+002195         FILE STATUS IS WS-EXCEPT-STATUS.
+002200
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500*----------------------------------------------------------
+002600* STUDENT-MASTER - ONE ENROLLMENT RECORD PER STUDENTID
+002700*----------------------------------------------------------
+002800 FD  STUDENT-MASTER.
+002900 COPY STUDMAS.
+002910
+002920*----------------------------------------------------------
+002930* COURSE-MASTER - REFERENCE TABLE OF VALID COURSE CODES
+002940*----------------------------------------------------------
+002950 FD  COURSE-MASTER.
+002960 COPY COURSMAS.
+002970
+002980*----------------------------------------------------------
+002990* EXCEPT-FILE - REGISTRATIONS REJECTED ON EDIT, FOR FOLLOW-UP
+003000*----------------------------------------------------------
+003010 FD  EXCEPT-FILE
+003020     RECORDING MODE IS F.
+003030 01  EXCEPT-REC                      PIC X(80).
+003040
+003100 WORKING-STORAGE SECTION.
+003200 COPY STUDDTL.
+003300
+003400* YYMMDD
+003500 01 CURRENTDATE.
+003600 02  CURRENTYEAR     PIC 9(4).
+003700 02  CURRENTMONTH    PIC 99.
+003800 02  CURRENTDAY      PIC 99.
+003900* YYDDD
+004000 01 DAYOFYEAR.
+004100 02  FILLER          PIC 9(4).
+004200 02  YEARDAY         PIC 9(3).
+004300* HHMMSSHH   HH AT THE END IS HUNDREDTHS OF A SECOND
+004400 01 CURRENTTIME.
+004500 02  CURRENTHOUR     PIC 99.
+004600 02  CURRENTMINUTE   PIC 99.
+004610 02  CURRENTSECOND   PIC 99.
+004620 02  CURRENTHUNDREDTH PIC 99.
+004800
+004810 01  WS-TIMESTAMP-KEY.
+004820     05  TS-DATE                     PIC 9(8).
+004830     05  TS-TIME                     PIC 9(8).
+004840
+004900 01  WS-MAST-STATUS                  PIC XX.
+005000     88  WS-MAST-OK                  VALUE "00".
+005100     88  WS-MAST-NOTFOUND            VALUE "35".
+005200     88  WS-MAST-DUPLICATE           VALUE "22".
+005210
+005220 01  WS-CRSE-STATUS                  PIC XX.
+005230     88  WS-CRSE-OK                  VALUE "00".
+005250
+005252 01  WS-EXCEPT-STATUS                PIC XX.
+005254     88  WS-EXCEPT-OK                VALUE "00".
+005256
+005260 01  WS-REG-SWITCHES.
+005270     05  WS-REG-VALID-SW             PIC X(01) VALUE "Y".
+005280         88  WS-REG-VALID            VALUE "Y".
+005290
+005292 01  WS-EXCEPT-LINE.
+005294     05  FILLER                      PIC X(10)
+005296             VALUE "REJET ID ".
+005298     05  EXC-STUDENTID               PIC 9(7).
+005300     05  FILLER                      PIC X(12) VALUE
+005302             "  GENRE : ".
+005304     05  EXC-GENDER                  PIC X.
+005400 PROCEDURE DIVISION.
+005500*----------------------------------------------------------
+005600* 0000-MAINLINE
+005700*----------------------------------------------------------
+005800 0000-MAINLINE.
+005900     PERFORM 1000-INITIALIZE
+006000         THRU 1000-EXIT.
+006100     PERFORM 2000-ACCEPT-STUDENT
+006200         THRU 2000-EXIT.
+006300     PERFORM 8000-TERMINATE
+006400         THRU 8000-EXIT.
+006500     GOBACK.
+006600
+006700*----------------------------------------------------------
+006800* 1000-INITIALIZE - OPEN STUDENT-MASTER, CREATING IT ON THE
+006900*     FIRST RUN IF THE KSDS HAS NOT YET BEEN ALLOCATED
+007000*----------------------------------------------------------
+007100 1000-INITIALIZE.
+007200     OPEN I-O STUDENT-MASTER
+007300     IF WS-MAST-NOTFOUND
+007400         OPEN OUTPUT STUDENT-MASTER
+007500         CLOSE STUDENT-MASTER
+007600         OPEN I-O STUDENT-MASTER
+007700     END-IF
+007800     IF NOT WS-MAST-OK
+007900         DISPLAY "ENTREE - OUVERTURE STUMAST IMPOSSIBLE "
+008000             WS-MAST-STATUS
+008100         GO TO 9999-ABEND
+008200     END-IF
+008210     OPEN I-O COURSE-MASTER
+008220     IF NOT WS-CRSE-OK
+008230         DISPLAY "ENTREE - OUVERTURE CRSEMAST IMPOSSIBLE "
+008240             WS-CRSE-STATUS
+008250         GO TO 9999-ABEND
+008260     END-IF
+008270     OPEN EXTEND EXCEPT-FILE
+008271     IF NOT WS-EXCEPT-OK
+008272         OPEN OUTPUT EXCEPT-FILE
+008273     END-IF
+008280     IF NOT WS-EXCEPT-OK
+008290         DISPLAY "ENTREE - OUVERTURE ENTREXC IMPOSSIBLE "
+008295             WS-EXCEPT-STATUS
+008296         GO TO 9999-ABEND
+008297     END-IF.
+008300 1000-EXIT.
+008400     EXIT.
+008500
+008600*----------------------------------------------------------
+008700* 2000-ACCEPT-STUDENT - ACCEPT ONE REGISTRATION AND FILE IT
+008800*----------------------------------------------------------
+008900 2000-ACCEPT-STUDENT.
+009000     DISPLAY "Entree les details comme decrit ".
+009100     DISPLAY "ID 7 caracteres apres le NOM sur 10 ..etc :".
+009200     DISPLAY "----------------------------------------------".
+009300     ACCEPT  STUDENTDETAILS
+009400     ACCEPT  CURRENTDATE FROM DATE YYYYMMDD
+009500     ACCEPT  DAYOFYEAR FROM DAY YYYYDDD.
+009600     ACCEPT  CURRENTTIME FROM TIME.
+009700     DISPLAY "LE NOME EST ", NOM
+009800     DISPLAY "LA DATE EST:" CURRENTDAY CURRENTMONTH SPACE
+009900         CURRENTYEAR
+010000     DISPLAY "DATE DU JOUR " YEARDAY " OF THE YEAR"
+010100     DISPLAY "L HEURE: " CURRENTHOUR ":" CURRENTMINUTE
+010110     MOVE "Y" TO WS-REG-VALID-SW
+010120     PERFORM 2100-VALIDATE-COURSE
+010130         THRU 2100-EXIT.
+010135     PERFORM 2200-VALIDATE-GENDER
+010136         THRU 2200-EXIT.
+010140     IF WS-REG-VALID
+010150         PERFORM 2900-WRITE-STUDENT
+010160             THRU 2900-EXIT
+010170     END-IF.
+010180 2000-EXIT.
+010190     EXIT.
+010200
+010210*----------------------------------------------------------
+010220* 2100-VALIDATE-COURSE - COURSECODE MUST BE ON COURSE-MASTER
+010230*----------------------------------------------------------
+010240 2100-VALIDATE-COURSE.
+010250     MOVE COURSECODE TO CM-COURSECODE
+010260     READ COURSE-MASTER
+010270         INVALID KEY
+010280             DISPLAY "ENTREE - CODE DE COURS INCONNU : "
+010290                 COURSECODE
+010300             MOVE "N" TO WS-REG-VALID-SW
+010305         NOT INVALID KEY
+010306             IF CM-CURRENT-COUNT >= CM-MAX-SEATS
+010307                 DISPLAY "ENTREE - COURS COMPLET : " COURSECODE
+010308                 MOVE "N" TO WS-REG-VALID-SW
+010309             END-IF
+010310     END-READ.
+010320 2100-EXIT.
+010330     EXIT.
+010331
+010332*----------------------------------------------------------
+010333* 2200-VALIDATE-GENDER - GENDER MUST BE M, F OR X
+010334*----------------------------------------------------------
+010335 2200-VALIDATE-GENDER.
+010336     IF NOT GENDER-VALID
+010337         DISPLAY "ENTREE - GENRE INVALIDE : " GENDER
+010338         MOVE "N" TO WS-REG-VALID-SW
+010339         MOVE SPACES TO WS-EXCEPT-LINE
+010340         MOVE STUDENTID TO EXC-STUDENTID
+010341         MOVE GENDER TO EXC-GENDER
+010342         WRITE EXCEPT-REC FROM WS-EXCEPT-LINE
+010343     END-IF.
+010344 2200-EXIT.
+010345     EXIT.
+010346
+010350*----------------------------------------------------------
+010360* 2900-WRITE-STUDENT - FILE THE REGISTRATION ON STUDENT-MASTER
+010370*----------------------------------------------------------
+010380 2900-WRITE-STUDENT.
+010390     MOVE STUDENTID  TO SM-STUDENTID
+010400     MOVE NOM        TO SM-NOM
+010410     MOVE COURSECODE TO SM-COURSECODE
+010420     MOVE GENDER     TO SM-GENDER
+010421     MOVE CURRENTDATE TO TS-DATE
+010422     MOVE CURRENTTIME TO TS-TIME
+010423     MOVE WS-TIMESTAMP-KEY TO SM-REG-TIMESTAMP
+010430     WRITE STUDENT-MASTER-REC
+010440     IF WS-MAST-DUPLICATE
+010450         DISPLAY "ENTREE - STUDENTID DEJA ENREGISTRE : "
+010460             STUDENTID
+010470     ELSE
+010480         IF NOT WS-MAST-OK
+010490             DISPLAY "ENTREE - ECRITURE STUMAST IMPOSSIBLE "
+010500                 WS-MAST-STATUS
+010510         ELSE
+010520             DISPLAY "ENTREE - ENREGISTREMENT AJOUTE AU FICHIER"
+010521             ADD 1 TO CM-CURRENT-COUNT
+010522             REWRITE COURSE-MASTER-REC
+010523             IF NOT WS-CRSE-OK
+010524                 DISPLAY "ENTREE - MAJ CRSEMAST IMPOSSIBLE "
+010525                     WS-CRSE-STATUS
+010526             END-IF
+010530         END-IF
+010540     END-IF.
+010550 2900-EXIT.
+010560     EXIT.
+012000
+012100*----------------------------------------------------------
+012200* 8000-TERMINATE - CLOSE STUDENT-MASTER
+012300*----------------------------------------------------------
+012400 8000-TERMINATE.
+012500     CLOSE STUDENT-MASTER
+012510     CLOSE COURSE-MASTER
+012520     CLOSE EXCEPT-FILE.
+012600 8000-EXIT.
+012700     EXIT.
+012800
+012900*----------------------------------------------------------
+013000* 9999-ABEND - FATAL FILE ERROR, STOP THE RUN
+013100*----------------------------------------------------------
+013200 9999-ABEND.
+013300     DISPLAY "ENTREE - ARRET ANORMAL DU TRAITEMENT".
+013400     STOP RUN.
+013500 END PROGRAM ENTREE.
