@@ -1,24 +1,389 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  CONDITIONS.
-       AUTHOR.  AMN.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  CHAR               PIC X.
-           88 VOYELLE           VALUE "A", "E", "I", "O", "U".
-           88 CONSONNE       VALUE "B", "C", "D", "F", "G", "H"
-                              "J" THRU "N", "P" THRU "T", "V" THRU "Z".
-           88 CHIFFRE           VALUE "0" THRU "9".
-           88 VALIDCHARACTER  VALUE "A" THRU "Z", "0" THRU "9".
-
-       PROCEDURE DIVISION.
-       BEGIN.
-           DISPLAY "ENTRER UN MAJISCULE OU BIEN CHIFFRE :".
-           ACCEPT CHAR.
-
-             EVALUATE TRUE
-                WHEN VOYELLE DISPLAY "-->:" CHAR " C EST UN VOYELLE."
-                WHEN CONSONNE DISPLAY "-->:" CHAR " C EST CONSONNE."
-                WHEN CHIFFRE DISPLAY "-->:" CHAR " C EST CHIFFRE."
-                WHEN OTHER DISPLAY "AUCUN CAS"
-             END-EVALUATE.
-             STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.  CONDITIONS.
+000120 AUTHOR.  AMN.
+000130 INSTALLATION.  SERVICE INFORMATIQUE.
+000140 DATE-WRITTEN.  01/01/2019.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------
+000190* 08/08/2026  AMN  CONVERTED FROM A SINGLE-CHARACTER ACCEPT
+000200*                  TO A BATCH SCAN OF A CHARACTER FILE WITH
+000210*                  A SUMMARY TALLY OF VOYELLE/CONSONNE/CHIFFRE.
+000220* 08/08/2026  AMN  REJECTS INVALID CHARACTERS TO CONDREJ.
+000230* 08/08/2026  AMN  NORMAL END-OF-JOB NOW USES GOBACK SO THIS
+000240*                  PROGRAM CAN BE CALLED FROM MAINMENU.
+000250* 08/08/2026  AMN  ADDED A CHECKPOINT FILE SO A RERUN AFTER AN
+000260*                  ABEND RESUMES AFTER THE LAST RECORD FILED
+000270*                  RATHER THAN RESCANNING FROM THE TOP.
+000280* 08/08/2026  AMN  CHECKPOINT NOW ALSO SAVES THE RUNNING
+000290*                  TALLIES SO A RESTART RELOADS THEM INSTEAD OF
+000300*                  UNDER-COUNTING, AND THE REPORT/REJECT FILES
+000310*                  ARE EXTENDED RATHER THAN TRUNCATED ON A
+000320*                  RESTART.  RESET THE SWITCHES AND COUNTERS AT
+000330*                  INITIALIZATION SINCE MAINMENU CAN CALL THIS
+000340*                  PROGRAM MORE THAN ONCE IN A RUN UNIT.
+000350* 08/08/2026  AMN  COND-IN-FILE NOW USES ORGANIZATION SEQUENTIAL
+000360*                  WITH RECORDING MODE F LIKE EVERY OTHER FILE
+000370*                  IN THIS SHOP, INSTEAD OF LINE SEQUENTIAL.
+000375* 08/08/2026  AMN  RESEQUENCED THE WHOLE PROGRAM - SPLICING IN
+000376*                  THE CHECKPOINT PARAGRAPH HAD LEFT DUPLICATE
+000377*                  SEQUENCE NUMBERS ON SEVERAL LINES.
+000380*----------------------------------------------------------
+000390 ENVIRONMENT DIVISION.
+000400 INPUT-OUTPUT SECTION.
+000410 FILE-CONTROL.
+000420     SELECT COND-IN-FILE ASSIGN TO CONDIN
+000430         ORGANIZATION IS SEQUENTIAL
+000440         FILE STATUS IS WS-IN-STATUS.
+000450
+000460     SELECT COND-RPT-FILE ASSIGN TO CONDRPT
+000470         ORGANIZATION IS SEQUENTIAL
+000480         FILE STATUS IS WS-RPT-STATUS.
+000490
+000500     SELECT COND-REJ-FILE ASSIGN TO CONDREJ
+000510         ORGANIZATION IS SEQUENTIAL
+000520         FILE STATUS IS WS-REJ-STATUS.
+000530
+000540     SELECT CKPT-FILE ASSIGN TO CONDCKPT
+000550         ORGANIZATION IS SEQUENTIAL
+000560         FILE STATUS IS WS-CKPT-STATUS.
+000570
+000580 DATA DIVISION.
+000590 FILE SECTION.
+000600*----------------------------------------------------------
+000610* CHARACTER FILE TO BE PROFILED, ONE LINE PER RECORD
+000620*----------------------------------------------------------
+000630 FD  COND-IN-FILE
+000640     RECORDING MODE IS F.
+000650 01  COND-IN-REC                     PIC X(80).
+000660
+000670*----------------------------------------------------------
+000680* SUMMARY REPORT FILE
+000690*----------------------------------------------------------
+000700 FD  COND-RPT-FILE
+000710     RECORDING MODE IS F.
+000720 01  COND-RPT-REC                    PIC X(80).
+000730
+000740*----------------------------------------------------------
+000750* REJECT FILE - INVALID CHARACTERS AND THEIR POSITION
+000760*----------------------------------------------------------
+000770 FD  COND-REJ-FILE
+000780     RECORDING MODE IS F.
+000790 01  COND-REJ-REC                    PIC X(80).
+000800
+000810*----------------------------------------------------------
+000820* CKPT-FILE - RESTART CONTROL FILE, HOLDS THE NUMBER OF
+000830*     INPUT RECORDS SUCCESSFULLY FILED SO FAR
+000840*----------------------------------------------------------
+000850 FD  CKPT-FILE
+000860     RECORDING MODE IS F.
+000870 01  CKPT-REC.
+000880     05  CKPT-REC-COUNT              PIC 9(07).
+000890     05  CKPT-VOYELLE-COUNT          PIC 9(07).
+000900     05  CKPT-CONSONNE-COUNT         PIC 9(07).
+000910     05  CKPT-CHIFFRE-COUNT          PIC 9(07).
+000920     05  CKPT-OTHER-COUNT            PIC 9(07).
+000930     05  CKPT-TOTAL-COUNT            PIC 9(07).
+000940
+000950 WORKING-STORAGE SECTION.
+000960 01  CHAR                            PIC X.
+000970     88  VOYELLE           VALUE "A", "E", "I", "O", "U".
+000980     88  CONSONNE       VALUE "B", "C", "D", "F", "G", "H"
+000990                              "J" THRU "N", "P" THRU "T", "V"
+001000                              THRU "Z".
+001010     88  CHIFFRE           VALUE "0" THRU "9".
+001020     88  VALIDCHARACTER  VALUE "A" THRU "Z", "0" THRU "9".
+001030
+001040 01  WS-IN-STATUS                    PIC XX.
+001050     88  WS-IN-OK                    VALUE "00".
+001060     88  WS-IN-EOF                   VALUE "10".
+001070
+001080 01  WS-RPT-STATUS                   PIC XX.
+001090     88  WS-RPT-OK                   VALUE "00".
+001100
+001110 01  WS-REJ-STATUS                   PIC XX.
+001120     88  WS-REJ-OK                   VALUE "00".
+001130
+001140 01  WS-CKPT-STATUS                  PIC XX.
+001150     88  WS-CKPT-OK                  VALUE "00".
+001160
+001170 01  WS-RESTART-COUNT                PIC 9(07) VALUE ZERO.
+001180
+001190 01  WS-SWITCHES.
+001200     05  WS-EOF-SW                   PIC X(01) VALUE "N".
+001210         88  WS-EOF                  VALUE "Y".
+001220
+001230 01  WS-SUBSCRIPTS.
+001240     05  WS-COL                      PIC 9(03) COMP.
+001250     05  WS-REC-LEN                  PIC 9(03) COMP.
+001260
+001270 01  WS-COUNTERS.
+001280     05  WS-REC-COUNT                PIC 9(07) COMP VALUE ZERO.
+001290     05  WS-VOYELLE-COUNT            PIC 9(07) COMP VALUE ZERO.
+001300     05  WS-CONSONNE-COUNT           PIC 9(07) COMP VALUE ZERO.
+001310     05  WS-CHIFFRE-COUNT            PIC 9(07) COMP VALUE ZERO.
+001320     05  WS-OTHER-COUNT              PIC 9(07) COMP VALUE ZERO.
+001330     05  WS-TOTAL-COUNT              PIC 9(07) COMP VALUE ZERO.
+001340
+001350 01  WS-PERCENTS COMP-3.
+001360     05  WS-VOYELLE-PCT              PIC 999V99 VALUE ZERO.
+001370     05  WS-CONSONNE-PCT             PIC 999V99 VALUE ZERO.
+001380     05  WS-CHIFFRE-PCT              PIC 999V99 VALUE ZERO.
+001390     05  WS-OTHER-PCT                PIC 999V99 VALUE ZERO.
+001400
+001410 01  WS-HEADING-1                    PIC X(45)
+001420         VALUE "CONDITIONS - RAPPORT DE PROFILAGE DE FICHIER".
+001430
+001440 01  WS-DETAIL-LINE.
+001450     05  FILLER                      PIC X(20).
+001460     05  DTL-LABEL                   PIC X(12).
+001470     05  DTL-COUNT                   PIC ZZZZZZ9.
+001480     05  FILLER                      PIC X(05) VALUE "    (".
+001490     05  DTL-PERCENT                 PIC ZZ9.99.
+001500     05  FILLER                      PIC X(02) VALUE "%)".
+001510
+001520 01  WS-REJ-LINE.
+001530     05  FILLER                      PIC X(15)
+001540             VALUE "ENREGISTREMENT ".
+001550     05  REJ-REC-NUM                 PIC ZZZZZZ9.
+001560     05  FILLER                      PIC X(10)
+001570             VALUE "  COLONNE ".
+001580     05  REJ-COL-NUM                 PIC ZZ9.
+001590     05  FILLER                      PIC X(15)
+001600             VALUE "  CARACTERE : ".
+001610     05  REJ-CHAR                    PIC X.
+001620
+001630 PROCEDURE DIVISION.
+001640*----------------------------------------------------------
+001650* 0000-MAINLINE
+001660*----------------------------------------------------------
+001670 0000-MAINLINE.
+001680     PERFORM 1000-INITIALIZE
+001690         THRU 1000-EXIT.
+001700     PERFORM 2000-PROCESS-RECORD
+001710         THRU 2000-EXIT
+001720         UNTIL WS-EOF.
+001730     PERFORM 8000-TERMINATE
+001740         THRU 8000-EXIT.
+001750     GOBACK.
+001760
+001770*----------------------------------------------------------
+001780* 1000-INITIALIZE - OPEN FILES, PRIME THE FIRST READ
+001790*----------------------------------------------------------
+001800 1000-INITIALIZE.
+001810     MOVE "N" TO WS-EOF-SW
+001820     MOVE ZERO TO WS-RESTART-COUNT
+001830     MOVE ZERO TO WS-REC-COUNT
+001840     MOVE ZERO TO WS-VOYELLE-COUNT
+001850     MOVE ZERO TO WS-CONSONNE-COUNT
+001860     MOVE ZERO TO WS-CHIFFRE-COUNT
+001870     MOVE ZERO TO WS-OTHER-COUNT
+001880     MOVE ZERO TO WS-TOTAL-COUNT
+001890     OPEN INPUT  COND-IN-FILE
+001900     IF NOT WS-IN-OK
+001910         DISPLAY "CONDITIONS - OUVERTURE CONDIN IMPOSSIBLE "
+001920             WS-IN-STATUS
+001930         GO TO 9999-ABEND
+001940     END-IF
+001950     OPEN INPUT CKPT-FILE
+001960     IF WS-CKPT-OK
+001970         READ CKPT-FILE
+001980         CLOSE CKPT-FILE
+001990         MOVE CKPT-REC-COUNT TO WS-RESTART-COUNT
+002000         IF WS-RESTART-COUNT > ZERO
+002010             MOVE CKPT-VOYELLE-COUNT TO WS-VOYELLE-COUNT
+002020             MOVE CKPT-CONSONNE-COUNT TO WS-CONSONNE-COUNT
+002030             MOVE CKPT-CHIFFRE-COUNT TO WS-CHIFFRE-COUNT
+002040             MOVE CKPT-OTHER-COUNT TO WS-OTHER-COUNT
+002050             MOVE CKPT-TOTAL-COUNT TO WS-TOTAL-COUNT
+002060         END-IF
+002070     END-IF
+002080     IF WS-RESTART-COUNT > ZERO
+002090         OPEN EXTEND COND-RPT-FILE
+002100         IF NOT WS-RPT-OK
+002110             OPEN OUTPUT COND-RPT-FILE
+002120         END-IF
+002130         OPEN EXTEND COND-REJ-FILE
+002140         IF NOT WS-REJ-OK
+002150             OPEN OUTPUT COND-REJ-FILE
+002160         END-IF
+002170     ELSE
+002180         OPEN OUTPUT COND-RPT-FILE
+002190         OPEN OUTPUT COND-REJ-FILE
+002200     END-IF
+002210     IF NOT WS-RPT-OK
+002220         DISPLAY "CONDITIONS - OUVERTURE CONDRPT IMPOSSIBLE "
+002230             WS-RPT-STATUS
+002240         GO TO 9999-ABEND
+002250     END-IF
+002260     IF NOT WS-REJ-OK
+002270         DISPLAY "CONDITIONS - OUVERTURE CONDREJ IMPOSSIBLE "
+002280             WS-REJ-STATUS
+002290         GO TO 9999-ABEND
+002300     END-IF
+002310     IF WS-RESTART-COUNT > ZERO
+002320         DISPLAY "CONDITIONS - REPRISE APRES ENREGISTREMENT "
+002330             WS-RESTART-COUNT
+002340         PERFORM 1500-SKIP-PROCESSED
+002350             THRU 1500-EXIT
+002360             WS-RESTART-COUNT TIMES
+002370     END-IF
+002380     PERFORM 5000-READ-RECORD
+002390         THRU 5000-EXIT.
+002400 1000-EXIT.
+002410     EXIT.
+002420
+002430*----------------------------------------------------------
+002440* 1500-SKIP-PROCESSED - REPOSITION PAST ALREADY-FILED RECORDS
+002450*----------------------------------------------------------
+002460 1500-SKIP-PROCESSED.
+002470     READ COND-IN-FILE
+002480         AT END
+002490             SET WS-EOF TO TRUE
+002500         NOT AT END
+002510             ADD 1 TO WS-REC-COUNT
+002520     END-READ.
+002530 1500-EXIT.
+002540     EXIT.
+002550
+002560*----------------------------------------------------------
+002570* 2000-PROCESS-RECORD - SCAN ONE LINE, CLASSIFY EACH CHAR
+002580*----------------------------------------------------------
+002590 2000-PROCESS-RECORD.
+002600     ADD 1 TO WS-REC-COUNT
+002610     MOVE 80 TO WS-REC-LEN
+002620     PERFORM 2100-TRIM-TRAILING-SPACES
+002630         THRU 2100-EXIT
+002640         UNTIL WS-REC-LEN = 0
+002650         OR COND-IN-REC(WS-REC-LEN:1) NOT = SPACE
+002660     PERFORM 3000-CLASSIFY-CHAR
+002670         THRU 3000-EXIT
+002680         VARYING WS-COL FROM 1 BY 1
+002690         UNTIL WS-COL > WS-REC-LEN.
+002700     PERFORM 3900-WRITE-CHECKPOINT
+002710         THRU 3900-EXIT.
+002720     PERFORM 5000-READ-RECORD
+002730         THRU 5000-EXIT.
+002740 2000-EXIT.
+002750     EXIT.
+002760
+002770*----------------------------------------------------------
+002780* 3900-WRITE-CHECKPOINT - RECORD HOW FAR THE SCAN HAS GOTTEN
+002790*----------------------------------------------------------
+002800 3900-WRITE-CHECKPOINT.
+002810     OPEN OUTPUT CKPT-FILE
+002820     MOVE WS-REC-COUNT TO CKPT-REC-COUNT
+002830     MOVE WS-VOYELLE-COUNT TO CKPT-VOYELLE-COUNT
+002840     MOVE WS-CONSONNE-COUNT TO CKPT-CONSONNE-COUNT
+002850     MOVE WS-CHIFFRE-COUNT TO CKPT-CHIFFRE-COUNT
+002860     MOVE WS-OTHER-COUNT TO CKPT-OTHER-COUNT
+002870     MOVE WS-TOTAL-COUNT TO CKPT-TOTAL-COUNT
+002880     WRITE CKPT-REC
+002890     CLOSE CKPT-FILE.
+002900 3900-EXIT.
+002910     EXIT.
+002920
+002930*----------------------------------------------------------
+002940* 2100-TRIM-TRAILING-SPACES - IGNORE THE FIXED-WIDTH PADDING
+002950*----------------------------------------------------------
+002960 2100-TRIM-TRAILING-SPACES.
+002970     SUBTRACT 1 FROM WS-REC-LEN.
+002980 2100-EXIT.
+002990     EXIT.
+003000
+003010*----------------------------------------------------------
+003020* 3000-CLASSIFY-CHAR - CLASSIFY ONE CHARACTER OF THE LINE
+003030*----------------------------------------------------------
+003040 3000-CLASSIFY-CHAR.
+003050     MOVE COND-IN-REC(WS-COL:1) TO CHAR
+003060     ADD 1 TO WS-TOTAL-COUNT
+003070     EVALUATE TRUE
+003080         WHEN VOYELLE
+003090             ADD 1 TO WS-VOYELLE-COUNT
+003100         WHEN CONSONNE
+003110             ADD 1 TO WS-CONSONNE-COUNT
+003120         WHEN CHIFFRE
+003130             ADD 1 TO WS-CHIFFRE-COUNT
+003140         WHEN OTHER
+003150             ADD 1 TO WS-OTHER-COUNT
+003160             PERFORM 3100-WRITE-REJECT
+003170                 THRU 3100-EXIT
+003180     END-EVALUATE.
+003190 3000-EXIT.
+003200     EXIT.
+003210
+003220*----------------------------------------------------------
+003230* 3100-WRITE-REJECT - LOG AN INVALID CHARACTER AND POSITION
+003240*----------------------------------------------------------
+003250 3100-WRITE-REJECT.
+003260     MOVE SPACES TO WS-REJ-LINE
+003270     MOVE WS-REC-COUNT TO REJ-REC-NUM
+003280     MOVE WS-COL TO REJ-COL-NUM
+003290     MOVE CHAR TO REJ-CHAR
+003300     WRITE COND-REJ-REC FROM WS-REJ-LINE.
+003310 3100-EXIT.
+003320     EXIT.
+003330*----------------------------------------------------------
+003340* 5000-READ-RECORD - READ THE NEXT LINE, SET EOF
+003350*----------------------------------------------------------
+003360 5000-READ-RECORD.
+003370     READ COND-IN-FILE
+003380         AT END
+003390             SET WS-EOF TO TRUE
+003400     END-READ.
+003410 5000-EXIT.
+003420     EXIT.
+003430
+003440*----------------------------------------------------------
+003450* 8000-TERMINATE - COMPUTE PERCENTAGES, PRINT SUMMARY
+003460*----------------------------------------------------------
+003470 8000-TERMINATE.
+003480     IF WS-TOTAL-COUNT > ZERO
+003490         COMPUTE WS-VOYELLE-PCT ROUNDED =
+003500             WS-VOYELLE-COUNT * 100 / WS-TOTAL-COUNT
+003510         COMPUTE WS-CONSONNE-PCT ROUNDED =
+003520             WS-CONSONNE-COUNT * 100 / WS-TOTAL-COUNT
+003530         COMPUTE WS-CHIFFRE-PCT ROUNDED =
+003540             WS-CHIFFRE-COUNT * 100 / WS-TOTAL-COUNT
+003550         COMPUTE WS-OTHER-PCT ROUNDED =
+003560             WS-OTHER-COUNT * 100 / WS-TOTAL-COUNT
+003570     END-IF
+003580     WRITE COND-RPT-REC FROM WS-HEADING-1
+003590     MOVE SPACES TO WS-DETAIL-LINE
+003600     MOVE "VOYELLES"  TO DTL-LABEL
+003610     MOVE WS-VOYELLE-COUNT TO DTL-COUNT
+003620     MOVE WS-VOYELLE-PCT TO DTL-PERCENT
+003630     WRITE COND-RPT-REC FROM WS-DETAIL-LINE
+003640     MOVE SPACES TO WS-DETAIL-LINE
+003650     MOVE "CONSONNES" TO DTL-LABEL
+003660     MOVE WS-CONSONNE-COUNT TO DTL-COUNT
+003670     MOVE WS-CONSONNE-PCT TO DTL-PERCENT
+003680     WRITE COND-RPT-REC FROM WS-DETAIL-LINE
+003690     MOVE SPACES TO WS-DETAIL-LINE
+003700     MOVE "CHIFFRES"  TO DTL-LABEL
+003710     MOVE WS-CHIFFRE-COUNT TO DTL-COUNT
+003720     MOVE WS-CHIFFRE-PCT TO DTL-PERCENT
+003730     WRITE COND-RPT-REC FROM WS-DETAIL-LINE
+003740     MOVE SPACES TO WS-DETAIL-LINE
+003750     MOVE "INVALIDES" TO DTL-LABEL
+003760     MOVE WS-OTHER-COUNT TO DTL-COUNT
+003770     MOVE WS-OTHER-PCT TO DTL-PERCENT
+003780     WRITE COND-RPT-REC FROM WS-DETAIL-LINE
+003790     OPEN OUTPUT CKPT-FILE
+003800     MOVE ZERO TO CKPT-REC
+003810     WRITE CKPT-REC
+003820     CLOSE CKPT-FILE
+003830     CLOSE COND-IN-FILE
+003840     CLOSE COND-RPT-FILE
+003850     CLOSE COND-REJ-FILE.
+003860 8000-EXIT.
+003870     EXIT.
+003880
+003890*----------------------------------------------------------
+003900* 9999-ABEND - FATAL FILE ERROR, STOP THE RUN
+003910*----------------------------------------------------------
+003920 9999-ABEND.
+003930     DISPLAY "CONDITIONS - ARRET ANORMAL DU TRAITEMENT".
+003940     STOP RUN.
+003950 END PROGRAM CONDITIONS.
