@@ -0,0 +1,14 @@
+000100*----------------------------------------------------------
+000200* CALCAUDT - AUDIT RECORD FOR ONE ARITHMETIC CALCULATION.
+000300*     SHARED BY ARITHMETIQUE AND ITERATION-IF SO EVERY
+000400*     CALCULATION EITHER PROGRAM PERFORMS IS TRACEABLE.
+000500*----------------------------------------------------------
+000600 01  CALC-AUDIT-REC.
+000700     05  CA-DATE                 PIC 9(8).
+000800     05  CA-TIME                 PIC 9(8).
+000900     05  CA-PROGRAM              PIC X(12).
+001000     05  CA-OPERATOR             PIC X.
+001100     05  CA-NUM1                 PIC S9(7).
+001200     05  CA-NUM2                 PIC S9(7).
+001300     05  CA-RESULT               PIC S9(7).
+001400     05  FILLER                  PIC X(30).
