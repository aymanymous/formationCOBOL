@@ -0,0 +1,11 @@
+000100*----------------------------------------------------------
+000200* STUDMAS - RECORD LAYOUT FOR THE STUDENT-MASTER KSDS,
+000300*     KEYED ON SM-STUDENTID.  SHARED BY ENTREE (WRITES),
+000400*     THE ROSTER REPORT AND THE SIS EXTRACT (READ).
+000500*----------------------------------------------------------
+000600 01  STUDENT-MASTER-REC.
+000700     05  SM-STUDENTID        PIC 9(7).
+000800     05  SM-NOM              PIC X(10).
+000900     05  SM-COURSECODE       PIC X(4).
+001000     05  SM-GENDER           PIC X.
+001010     05  SM-REG-TIMESTAMP    PIC 9(16).
