@@ -0,0 +1,11 @@
+000100*----------------------------------------------------------
+000200* STUDDTL - STUDENT REGISTRATION DETAIL LAYOUT, AS KEYED IN
+000300*     AT THE ENTREE TERMINAL.  SHARED BY ENTREE AND BY THE
+000400*     PROGRAMS THAT REPORT ON OR EXTRACT STUDENT-MASTER.
+000500*----------------------------------------------------------
+000600 01  STUDENTDETAILS.
+000700     02  STUDENTID           PIC 9(7).
+000800     02  NOM                 PIC X(10).
+000900     02  COURSECODE          PIC X(4).
+001000     02  GENDER              PIC X.
+001010         88  GENDER-VALID        VALUE "M", "F", "X".
