@@ -0,0 +1,10 @@
+000100*----------------------------------------------------------
+000200* OPERANDS - SHARED OPERAND LAYOUT FOR THE TWO-NUMBER
+000300*     ARITHMETIC EXERCISES.  SHARED BY ARITHMETIQUE AND
+000400*     ITERATION-IF SO BOTH USE THE SAME WIDTHS AND NAMES.
+000500*----------------------------------------------------------
+000600 01  CALC-OPERANDS.
+000700     05  NUM1                    PIC S9(7).
+000800     05  NUM2                    PIC S9(7).
+000900     05  RESULT                  PIC S9(7).
+001000     05  RST                     PIC S9(7).
