@@ -0,0 +1,11 @@
+000100*----------------------------------------------------------
+000200* COURSMAS - RECORD LAYOUT FOR THE COURSE-MASTER REFERENCE
+000300*     FILE, KEYED ON CM-COURSECODE.  ENTREE VALIDATES EVERY
+000400*     REGISTRATION AGAINST THIS TABLE BEFORE FILING IT, AND
+000500*     TRACKS SEATS FILLED AGAINST SEATS AVAILABLE.
+000600*----------------------------------------------------------
+000700 01  COURSE-MASTER-REC.
+000800     05  CM-COURSECODE       PIC X(4).
+000900     05  CM-COURSENAME       PIC X(20).
+001000     05  CM-MAX-SEATS        PIC 9(05) COMP.
+001100     05  CM-CURRENT-COUNT    PIC 9(05) COMP.
