@@ -0,0 +1,143 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.  SISXTRCT.
+000300 AUTHOR.  AMN.
+000400 INSTALLATION.  SERVICE INFORMATIQUE.
+000500 DATE-WRITTEN.  08/08/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------
+001000* 08/08/2026  AMN  ORIGINAL PROGRAM.  READS STUDENT-MASTER
+001100*                  AND BUILDS A FIXED-WIDTH INTERFACE FILE
+001200*                  FOR THE NIGHTLY FEED TO THE SIS.
+001300*----------------------------------------------------------
+001400 ENVIRONMENT DIVISION.
+001500 INPUT-OUTPUT SECTION.
+001600 FILE-CONTROL.
+001700     SELECT STUDENT-MASTER ASSIGN TO STUMAST
+001800         ORGANIZATION IS INDEXED
+001900         ACCESS MODE IS SEQUENTIAL
+002000         RECORD KEY IS SM-STUDENTID
+002100         FILE STATUS IS WS-MAST-STATUS.
+002200
+002300     SELECT SIS-EXTRACT-FILE ASSIGN TO SISXTRCT
+002400         ORGANIZATION IS SEQUENTIAL
+002500         FILE STATUS IS WS-SIS-STATUS.
+002600
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900*----------------------------------------------------------
+003000* STUDENT-MASTER - THE ACCUMULATED ENROLLMENT RECORDS
+003100*----------------------------------------------------------
+003200 FD  STUDENT-MASTER.
+003300 COPY STUDMAS.
+003400
+003500*----------------------------------------------------------
+003600* SIS-EXTRACT-FILE - FIXED-WIDTH FEED TO THE DOWNSTREAM SIS
+003700*----------------------------------------------------------
+003800 FD  SIS-EXTRACT-FILE
+003900     RECORDING MODE IS F.
+004000 01  SIS-EXTRACT-REC.
+004100     05  SIS-STUDENTID               PIC 9(7).
+004200     05  SIS-NOM                     PIC X(10).
+004300     05  SIS-COURSECODE              PIC X(4).
+004400     05  SIS-GENDER                  PIC X.
+004500     05  SIS-ENROLL-DATE             PIC 9(8).
+004600     05  FILLER                      PIC X(50).
+004700
+004800 WORKING-STORAGE SECTION.
+004900 01  WS-MAST-STATUS                  PIC XX.
+005000     88  WS-MAST-OK                  VALUE "00".
+005100     88  WS-MAST-EOF                 VALUE "10".
+005200
+005300 01  WS-SIS-STATUS                   PIC XX.
+005400     88  WS-SIS-OK                   VALUE "00".
+005500
+005600 01  WS-SWITCHES.
+005700     05  WS-EOF-SW                   PIC X(01) VALUE "N".
+005800         88  WS-EOF                  VALUE "Y".
+005900
+006000 01  WS-COUNTERS.
+006100     05  WS-EXTRACT-COUNT            PIC 9(07) COMP VALUE ZERO.
+006200
+006300 PROCEDURE DIVISION.
+006400*----------------------------------------------------------
+006500* 0000-MAINLINE
+006600*----------------------------------------------------------
+006700 0000-MAINLINE.
+006800     PERFORM 1000-INITIALIZE
+006900         THRU 1000-EXIT.
+007000     PERFORM 2000-PROCESS-STUDENT
+007100         THRU 2000-EXIT
+007200         UNTIL WS-EOF.
+007300     PERFORM 8000-TERMINATE
+007400         THRU 8000-EXIT.
+007500     GOBACK.
+007600
+007700*----------------------------------------------------------
+007800* 1000-INITIALIZE - OPEN THE MASTER AND THE EXTRACT FILE
+007900*----------------------------------------------------------
+008000 1000-INITIALIZE.
+008100     OPEN INPUT STUDENT-MASTER
+008200     IF NOT WS-MAST-OK
+008300         DISPLAY "SISXTRCT - OUVERTURE STUMAST IMPOSSIBLE "
+008400             WS-MAST-STATUS
+008500         GO TO 9999-ABEND
+008600     END-IF
+008700     OPEN OUTPUT SIS-EXTRACT-FILE
+008800     IF NOT WS-SIS-OK
+008900         DISPLAY "SISXTRCT - OUVERTURE SISXTRCT IMPOSSIBLE "
+009000             WS-SIS-STATUS
+009100         GO TO 9999-ABEND
+009200     END-IF
+009300     PERFORM 5000-READ-STUDENT
+009400         THRU 5000-EXIT.
+009500 1000-EXIT.
+009600     EXIT.
+009700
+009800*----------------------------------------------------------
+009900* 2000-PROCESS-STUDENT - BUILD ONE EXTRACT RECORD
+010000*----------------------------------------------------------
+010100 2000-PROCESS-STUDENT.
+010200     MOVE SPACES TO SIS-EXTRACT-REC
+010300     MOVE SM-STUDENTID TO SIS-STUDENTID
+010400     MOVE SM-NOM TO SIS-NOM
+010500     MOVE SM-COURSECODE TO SIS-COURSECODE
+010600     MOVE SM-GENDER TO SIS-GENDER
+010700     MOVE SM-REG-TIMESTAMP(1:8) TO SIS-ENROLL-DATE
+010800     WRITE SIS-EXTRACT-REC
+010900     ADD 1 TO WS-EXTRACT-COUNT
+011000     PERFORM 5000-READ-STUDENT
+011100         THRU 5000-EXIT.
+011200 2000-EXIT.
+011300     EXIT.
+011400
+011500*----------------------------------------------------------
+011600* 5000-READ-STUDENT - READ THE NEXT MASTER RECORD, SET EOF
+011700*----------------------------------------------------------
+011800 5000-READ-STUDENT.
+011900     READ STUDENT-MASTER NEXT RECORD
+012000         AT END
+012100             SET WS-EOF TO TRUE
+012200     END-READ.
+012300 5000-EXIT.
+012400     EXIT.
+012500
+012600*----------------------------------------------------------
+012700* 8000-TERMINATE - REPORT THE EXTRACT COUNT, CLOSE FILES
+012800*----------------------------------------------------------
+012900 8000-TERMINATE.
+013000     DISPLAY "SISXTRCT - ENREGISTREMENTS EXTRAITS : "
+013100         WS-EXTRACT-COUNT
+013200     CLOSE STUDENT-MASTER
+013300     CLOSE SIS-EXTRACT-FILE.
+013400 8000-EXIT.
+013500     EXIT.
+013600
+013700*----------------------------------------------------------
+013800* 9999-ABEND - FATAL FILE ERROR, STOP THE RUN
+013900*----------------------------------------------------------
+014000 9999-ABEND.
+014100     DISPLAY "SISXTRCT - ARRET ANORMAL DU TRAITEMENT".
+014200     STOP RUN.
+014300 END PROGRAM SISXTRCT.
