@@ -0,0 +1,80 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.  MAINMENU.
+000300 AUTHOR.  AMN.
+000400 INSTALLATION.  SERVICE INFORMATIQUE.
+000500 DATE-WRITTEN.  08/08/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------
+001000* 08/08/2026  AMN  ORIGINAL PROGRAM.  DRIVES THE FOUR
+001100*                  EXERCISE PROGRAMS FROM ONE MENU SCREEN.
+001110* 08/08/2026  AMN  CALL ARITHMETIQUE, CONDITIONS AND
+001120*                  ITERATION-IF BY THEIR 8-CHARACTER LOAD
+001130*                  MODULE ALIASES (ARITHM, CONDIT, ITERIF) SO
+001140*                  DYNAMIC CALL RESOLVES AGAINST THE SAME
+001150*                  LOADLIB MEMBER NAMES BATCHRUN.JCL USES.
+001200*----------------------------------------------------------
+001300 DATA DIVISION.
+001400 WORKING-STORAGE SECTION.
+001500 01  WS-CHOICE                   PIC X.
+001600     88  WS-CHOICE-ARITH         VALUE "1".
+001700     88  WS-CHOICE-COND          VALUE "2".
+001800     88  WS-CHOICE-ENTREE        VALUE "3".
+001900     88  WS-CHOICE-ITER          VALUE "4".
+002000     88  WS-CHOICE-QUIT          VALUE "5", "Q", "q".
+002100
+002200 01  WS-SWITCHES.
+002300     05  WS-EOF-SW               PIC X(01) VALUE "N".
+002400         88  WS-EOF              VALUE "Y".
+002500
+002600 PROCEDURE DIVISION.
+002700*----------------------------------------------------------
+002800* 0000-MAINLINE
+002900*----------------------------------------------------------
+003000 0000-MAINLINE.
+003100     PERFORM 1000-PROCESS-CHOICE
+003200         THRU 1000-EXIT
+003300         UNTIL WS-EOF.
+003400     GOBACK.
+003500
+003600*----------------------------------------------------------
+003700* 1000-PROCESS-CHOICE - DISPLAY THE MENU AND CALL ONE PROGRAM
+003800*----------------------------------------------------------
+003900 1000-PROCESS-CHOICE.
+004000     PERFORM 1100-DISPLAY-MENU
+004100         THRU 1100-EXIT.
+004200     ACCEPT WS-CHOICE.
+004300     EVALUATE TRUE
+004400         WHEN WS-CHOICE-ARITH
+004500             CALL "ARITHM"
+004600         WHEN WS-CHOICE-COND
+004700             CALL "CONDIT"
+004800         WHEN WS-CHOICE-ENTREE
+004900             CALL "ENTREE"
+005000         WHEN WS-CHOICE-ITER
+005100             CALL "ITERIF"
+005200         WHEN WS-CHOICE-QUIT
+005300             SET WS-EOF TO TRUE
+005400         WHEN OTHER
+005500             DISPLAY "MAINMENU - CHOIX INVALIDE"
+005600     END-EVALUATE.
+005700 1000-EXIT.
+005800     EXIT.
+005900
+006000*----------------------------------------------------------
+006100* 1100-DISPLAY-MENU - SHOW THE PROGRAM CHOICES
+006200*----------------------------------------------------------
+006300 1100-DISPLAY-MENU.
+006400     DISPLAY " ".
+006500     DISPLAY "============ MENU PRINCIPAL ==================".
+006600     DISPLAY " 1 - ARITHMETIQUE  (CALCULS SUR FICHIER)".
+006700     DISPLAY " 2 - CONDITIONS    (SCAN DE CARACTERES)".
+006800     DISPLAY " 3 - ENTREE        (INSCRIPTION D'UN ETUDIANT)".
+006900     DISPLAY " 4 - ITERATION-IF  (CALCULATRICE)".
+007000     DISPLAY " 5 - QUITTER".
+007100     DISPLAY "===============================================".
+007200     DISPLAY "VOTRE CHOIX : " WITH NO ADVANCING.
+007300 1100-EXIT.
+007400     EXIT.
+007500 END PROGRAM MAINMENU.
