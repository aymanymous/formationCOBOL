@@ -0,0 +1,78 @@
+//BATCHRUN JOB (ACCTNO),'AMN - EXERCICES',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* BATCHRUN - RUNS THE FOUR EXERCISE PROGRAMS AS ONE JOB STREAM.
+//*     EACH STEP IS SKIPPED IF THE PRIOR STEP ABENDS OR RETURNS
+//*     A CONDITION CODE OF 4 OR HIGHER.  TO RESTART PARTWAY
+//*     THROUGH AFTER A FAILURE, RESUBMIT WITH
+//*         //BATCHRUN JOB ...,RESTART=STEPnnn
+//*     NAMING THE STEP THAT FAILED (SEE THE STEP NAMES BELOW).
+//*-------------------------------------------------------------
+//* MODIFICATION HISTORY
+//* 08/08/2026  AMN  ORIGINAL JOB STREAM.
+//* 08/08/2026  AMN  EACH STEP NOW CHECKS THE RETURN CODE OF THE
+//*                  STEP IMMEDIATELY BEFORE IT INSTEAD OF ALWAYS
+//*                  RECHECKING STEP010.  ADDED THE CALCAUDT AND
+//*                  CONDCKPT DD STATEMENTS THAT THE PROGRAMS NEED -
+//*                  WITHOUT THEM THE JOB FAILS ON ALLOCATION.
+//* 08/08/2026  AMN  ARITHMETIQUE AND CONDITIONS ARE OVER THE
+//*                  8-CHARACTER MVS LOAD MODULE NAME LIMIT, SAME AS
+//*                  ITERATION-IF - LINK-EDITED UNDER THE ALIASES
+//*                  ARITHM AND CONDIT (MAINMENU'S CALL LITERALS
+//*                  WERE UPDATED TO MATCH).  CONDREJ AND ENTREXC
+//*                  RECREATE THEIR DATASET ON EVERY NORMAL RUN, SO
+//*                  DISP=NEW WOULD FAIL THE SECOND TIME THE JOB IS
+//*                  SUBMITTED - CHANGED TO DISP=(MOD,CATLG,CATLG)
+//*                  LIKE CALCAUDT/CONDCKPT.  CONDRPT MOVED OFF
+//*                  SYSOUT TO A CATALOGED DATASET SO THE RESTART
+//*                  LOGIC IN CONDITIONS THAT OPENS IT EXTEND CAN
+//*                  ACTUALLY CONTINUE A PARTIAL REPORT.
+//*-------------------------------------------------------------
+//STEP010  EXEC PGM=ARITHM
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ARITHIN  DD DSN=PROD.ARITH.TRANS,DISP=SHR
+//ARITHRPT DD SYSOUT=*
+//CALCAUDT DD DSN=PROD.CALC.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=CONDIT,COND=(4,LT,STEP010)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CONDIN   DD DSN=PROD.CONDITIONS.INPUT,DISP=SHR
+//CONDRPT  DD DSN=PROD.CONDITIONS.REPORT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//CONDREJ  DD DSN=PROD.CONDITIONS.REJECTS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//CONDCKPT DD DSN=PROD.CONDITIONS.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=42)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=ENTREE,COND=(4,LT,STEP020)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//STUMAST  DD DSN=PROD.STUDENT.MASTER,DISP=SHR
+//CRSEMAST DD DSN=PROD.COURSE.MASTER,DISP=SHR
+//ENTREXC  DD DSN=PROD.ENTREE.EXCEPTIONS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSIN    DD DSN=PROD.ENTREE.CARDIN,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//* ITERIF IS THE LOAD MODULE ALIAS FOR PROGRAM-ID ITERATION-IF -
+//* MVS LOAD MODULE NAMES ARE LIMITED TO 8 CHARACTERS.
+//STEP040  EXEC PGM=ITERIF,COND=(4,LT,STEP030)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSIN    DD DSN=PROD.CALC.CARDIN,DISP=SHR
+//CALCAUDT DD DSN=PROD.CALC.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
